@@ -8,13 +8,34 @@
        object-computer. SRF-EN2-07.
        input-output section.
        file-control.
+      * Les chemins de FichierClient/FichierRIB/FichierRejets sont
+      * resolus dynamiquement (voir CheminFichierClient et consorts,
+      * charges par menu-init-Configuration depuis FichierConfig) -
+      * les valeurs ci-dessous ne servent que de defaut de secours.
        select FichierClient
-          assign to "C:\Users\Olivier\Documents\Cl� USB Stagiaire\Client.csv"
+          assign to CheminFichierClient
           organization is line sequential access sequential.
        select FichierRIB
-          assign to "C:\Users\Olivier\Documents\Cl� USB Stagiaire\RIB.txt"
+          assign to CheminFichierRIB
           organization is line sequential
           file status is ListeRubErrone-Status.
+       select FichierRejets
+          assign to CheminFichierRejets
+          organization is line sequential access sequential.
+       select FichierConfig
+          assign to "GestionBanque.cfg"
+          organization is line sequential
+          file status is ConfigStatus.
+       select FichierCorrectionsRIB
+          assign to CheminFichierCorrectionsRIB
+          organization is line sequential access sequential.
+       select FichierReleve
+          assign to CheminFichierReleve
+          organization is line sequential access sequential.
+       select FichierReprise
+          assign to CheminFichierReprise
+          organization is line sequential
+          file status is RepriseStatus.
 
        data division.
        file section.
@@ -22,6 +43,16 @@
        01 EnrFichierClient pic x(255).
        fd FichierRIB record varying from 0 to 255.
        01 EnrFichierRIB pic x(255).
+       fd FichierRejets record varying from 0 to 255.
+       01 EnrFichierRejets pic x(255).
+       fd FichierConfig record varying from 0 to 255.
+       01 EnrFichierConfig pic x(255).
+       fd FichierCorrectionsRIB record varying from 0 to 255.
+       01 EnrFichierCorrectionsRIB pic x(255).
+       fd FichierReleve record varying from 0 to 255.
+       01 EnrFichierReleve pic x(255).
+       fd FichierReprise record varying from 0 to 255.
+       01 EnrFichierReprise pic x(255).
        working-storage section.
        77 choixMenu pic 9.
        77 choix pic x.
@@ -47,28 +78,46 @@
            10 typeCompte sql char(2).
            10 cleRib sql char(2).
            10 solde sql char-varying(30).
+           10 codeDevise sql char(3).
            10 credit pic 9(11)9v99.
            10 debit pic 9(11)9v99.
            10 strCredit sql char-varying(15).
            10 strDebit sql char-varying(15).
            10 codeClient pic x(36).
+           10 statutCompte sql char(1).
        01 CompteCalc.
            10 codeCompte pic 9(12).
            10 codeBanque pic 9(5).
            10 codeGuichet pic 9(5).
+           10 racineCompte pic 9(9).
            10 cleRib pic 9(2).
            10 statut pic x(15).
+           10 IBAN pic X(30).
        01 Banque.
            10 codeBanque sql char(5).
            10 nom sql char-varying(170).
+           10 debit pic 9(13)v99.
+           10 credit pic 9(13)v99.
+           10 strDebit sql char-varying(15).
+           10 strCredit sql char-varying(15).
        01 CalculRIB.
            10 rep1 pic 9(15).
            10 rep2 pic 9(15).
            10 rep3 pic 9(15).
            10 repT pic 9(15).
+      * Ligne de detail du fichier de controle des cles RIB, calquee
+      * sur l'affichage de SLigneRIB.
        01 EtatControlCleRIBLigneDetail.
-           10 yolo pic x.
-       77 LigneBanque pic x(78).
+           10 EtatCodeBanque pic 9(5).
+           10 filler pic x value space.
+           10 EtatCodeGuichet pic 9(5).
+           10 filler pic x value space.
+           10 EtatCodeCompte pic 9(12).
+           10 filler pic x value space.
+           10 EtatCleRib pic 9(2).
+           10 filler pic x value space.
+           10 EtatStatut pic x(15).
+       77 LigneBanque pic x(120).
        77 nbLigneBanque pic 999.
        77 noLigneCompte pic 999.
        77 noLigneRIB pic 999.
@@ -77,15 +126,170 @@
        77 valeurRIB pic 99.
        77 NbLigne pic 99.
        77 NbPage pic 99.
+       77 NbCompteOK pic 9(7) value 0.
+       77 NbCompteCorrige pic 9(7) value 0.
+      * Indicateurs d'ouverture reelle de FichierRIB/FichierCorrectionsRIB,
+      * pour fermer ces fichiers a la fin meme si une ecriture a echoue
+      * en cours de route (ListeRubErrone-Status ne dit pas si le
+      * fichier est ouvert, seulement si la derniere E/S a reussi).
+       77 FichierRIB-Ouvert pic 9 value 0.
+       77 FichierCorrectionsRIB-Ouvert pic 9 value 0.
        77 div pic 9(15).
+      * Variables du controle de saisie de l'importation CSV
+       77 CountChamps pic 99 value 0.
+       77 LigneValide pic X value "O".
+       77 MotifRejet pic X(60) value spaces.
+      * Copie de solde ou les delimiteurs "-"/" " (credit/debit, cf.
+      * trtLigne-trt) sont neutralises en zero, pour pouvoir tester
+      * IS NUMERIC sans rejeter a tort un solde negatif valide.
+       77 SoldeTest pic X(30).
+       77 LigneRejet pic X(255) value spaces.
+       77 NbLigneAcceptee pic 9(7) value 0.
+       77 NbLigneRejetee pic 9(7) value 0.
+      * Parametrage externe (fichier GestionBanque.cfg), avec un
+      * chemin de secours si aucun fichier de configuration n'existe
+       77 CheminFichierClient pic X(200)
+           value "C:\Users\Olivier\Documents\Cl� USB Stagiaire\Client.csv".
+       77 CheminFichierRIB pic X(200)
+           value "C:\Users\Olivier\Documents\Cl� USB Stagiaire\RIB.txt".
+       77 CheminFichierRejets pic X(200)
+           value "C:\Users\Olivier\Documents\Cl� USB Stagiaire\Rejets.txt".
+       77 CheminFichierCorrectionsRIB pic X(200)
+           value "C:\Users\Olivier\Documents\Cl� USB Stagiaire\CorrectionsRIB.txt".
+       77 CheminFichierReleve pic X(200)
+           value "C:\Users\Olivier\Documents\Cl� USB Stagiaire\Releve.txt".
+       77 CheminFichierReprise pic X(200)
+           value "C:\Users\Olivier\Documents\Cl� USB Stagiaire\Reprise.txt".
+       77 CheminServeurBase pic X(80) value "SRF-EN2-07\SQLEXPRESS".
+       77 CheminNomBase pic X(30) value "Cigales".
+       77 ConfigStatus pic 99 value 0.
+       77 ConfigCle pic X(20).
+       77 ConfigValeur pic X(200).
+      * Journal des corrections de cle RIB (verifRIB)
+       77 AncienneCleRIB pic 9(2).
+       77 NouvelleCleRIB pic 9(2).
+       77 DateCorrectionRIB pic 9(8).
+       77 HeureCorrectionRIB pic 9(8).
+       77 LigneCorrectionRIB pic X(255).
+      * Ligne de travail pour l'entete/pied de page de FichierRIB
+       77 LigneEtatRIB pic X(255) value spaces.
       * Variables GestClient
        77 NomClient PIC X(50) VALUE ALL SPACE.
        77 finSelectionCpte PIC 9 VALUE 0.
        77 IndexCompte PIC 99 VALUE 0.
        77 MaxCompte PIC 99 VALUE 0.
+       77 LesComptes-Max PIC 99 VALUE 60.
+      * Resolution d'un codeClient unique a partir de la recherche par
+      * nom partiel, avant que MajClient/SuppressionClient/
+      * EditionReleveCompte n'agissent :
+      * une recherche LIKE peut tomber sur plusieurs clients distincts,
+      * il faut en retenir un seul et connu avant de toucher a la base.
+       77 CodeClientResolu PIC X(36) VALUE SPACES.
+       77 finResoudreClient PIC 9 VALUE 0.
+       77 NbClientsTrouves PIC 99 VALUE 0.
+       77 ClientsTrouves-Max PIC 99 VALUE 20.
+       77 SelectionClientChoix PIC 99 VALUE 0.
+       77 LigneAffichageClient PIC 99 VALUE 0.
+       01 ClientTrouve.
+           10 codeClient PIC X(36).
+           10 nom SQL CHAR-VARYING(50).
+           10 prenom SQL CHAR-VARYING(50).
+           10 codePostal SQL CHAR-VARYING(20).
+           10 Ville SQL CHAR-VARYING(50).
+       01 ClientsTrouves occurs 20 times.
+           10 codeClient PIC X(36).
+           10 nom PIC X(50).
+           10 prenom PIC X(50).
+           10 codePostal PIC X(20).
+           10 Ville PIC X(50).
        77 GestClient-NoLigneCompte PIC 99 VALUE 0.
        77 NoLigneEfface PIC 99.
+      * Au dela de LesComptes-Max (60) comptes sont toujours charges en
+      * memoire pour MajClient, mais la grille SLigneClient (lignes 9 a
+      * 19, avant le trait de la ligne 20) n'a physiquement de la place
+      * que pour 11 lignes : ce drapeau n'affiche l'avertissement qu'une
+      * fois par client selectionne.
+       77 EcranCompte-Plein PIC 9 VALUE 0.
        77 ChoixGestion PIC X.
+       77 ChoixEdition PIC X.
+       77 ConfirmationSuppression PIC X VALUE "N".
+       77 LigneEdition PIC 99 VALUE 0.
+       77 SaisieMontant PIC 9(7)V99 VALUE 0.
+       77 NumCompteRecherche PIC 9(9) VALUE 0.
+      * Filtre optionnel applique avant ouverture de curCompte/curBanque
+       77 FiltreType PIC X VALUE SPACE.
+       77 FiltreTexte PIC X(30) VALUE SPACES.
+       77 FiltreComptesFermes PIC X VALUE "N".
+       77 FiltreTypeBanque PIC X VALUE SPACE.
+       77 FiltreTexteBanque PIC X(30) VALUE SPACES.
+      * Tri optionnel des cursors curCompte/curBanque
+       77 TriCompte PIC X VALUE "N".
+       77 TriBanque PIC X VALUE "N".
+      * Totaux courants de la liste des comptes/banques
+       77 TotalDebitCompte PIC 9(13)V99 VALUE 0.
+       77 TotalCreditCompte PIC 9(13)V99 VALUE 0.
+       77 StrTotalDebitCompte PIC Z(11)9,99.
+       77 StrTotalCreditCompte PIC Z(11)9,99.
+       77 TotalDebitBanque PIC 9(13)V99 VALUE 0.
+       77 TotalCreditBanque PIC 9(13)V99 VALUE 0.
+       77 StrTotalDebitBanque PIC Z(11)9,99.
+       77 StrTotalCreditBanque PIC Z(11)9,99.
+       77 StrLigneDebitBanque PIC Z(11)9,99.
+       77 StrLigneCreditBanque PIC Z(11)9,99.
+      * Gestion du referentiel Banque (menu option 7)
+       77 ChoixGestionBanque PIC X VALUE "Q".
+      * Calcul de l'IBAN (verifRIB), mod-97 chiffre par chiffre
+       77 IBANChaine PIC X(30) VALUE SPACES.
+       77 IBANReste PIC 9(4) VALUE 0.
+       77 IBANChiffre PIC 9 VALUE 0.
+       77 IBANIndice PIC 99 VALUE 0.
+       77 IBANCle PIC 99 VALUE 0.
+      * Import CSV multi-devises
+       77 DiviseurMontant PIC 9(5) VALUE 100.
+      * Reprise sur incident de importationComptes
+       77 NoLigneCourante PIC 9(7) VALUE 0.
+       77 NoLigneReprise PIC 9(7) VALUE 0.
+       77 ChoixReprise PIC X VALUE SPACE.
+       77 RepriseStatus PIC 99 VALUE 0.
+       77 LigneReprise PIC 9(7) VALUE 0.
+      * Reconciliation import / base (importationComptes)
+       77 TotalCreditImporte PIC 9(13)V99 VALUE 0.
+       77 TotalDebitImporte PIC 9(13)V99 VALUE 0.
+       77 TotalCreditBase PIC 9(13)V99 VALUE 0.
+       77 TotalDebitBase PIC 9(13)V99 VALUE 0.
+       77 VerifCredit PIC 9(13)V99 VALUE 0.
+       77 VerifDebit PIC 9(13)V99 VALUE 0.
+      * Audit trail gestionClients (cf. AUDIT-ClientCompte)
+       77 AuditOperateur PIC X(20) VALUE SPACES.
+       77 AuditDateHeure PIC 9(8) VALUE 0.
+       77 AuditHeure PIC 9(8) VALUE 0.
+       77 AuditOperation PIC X(10) VALUE SPACES.
+      * Zones de compte pour AuditTrail-Ecrire : recopiees depuis
+      * AncienCompte/NouveauCompte(IndexCompte) quand IndexCompte > 0,
+      * sinon laissees a blanc/zero (cas d'une modif d'entete seule,
+      * avant tout ajout de compte - IndexCompte = 0 n'est pas un
+      * indice valide de LesComptes).
+       77 AuditCodeBanque PIC X(05) VALUE SPACES.
+       77 AuditCodeGuichet PIC X(05) VALUE SPACES.
+       77 AuditRacineCompte PIC X(09) VALUE SPACES.
+       77 AuditAncienDebit PIC 9(12)V99 VALUE 0.
+       77 AuditAncienCredit PIC 9(12)V99 VALUE 0.
+       77 AuditNouveauDebit PIC 9(12)V99 VALUE 0.
+       77 AuditNouveauCredit PIC 9(12)V99 VALUE 0.
+       77 AuditAncienTypeCompte PIC X(02) VALUE SPACES.
+       77 AuditNouveauTypeCompte PIC X(02) VALUE SPACES.
+       77 AuditAncienCleRib PIC X(02) VALUE SPACES.
+       77 AuditNouveauCleRib PIC X(02) VALUE SPACES.
+       77 AuditAncienStatutCompte PIC X(01) VALUE SPACES.
+       77 AuditNouveauStatutCompte PIC X(01) VALUE SPACES.
+      * Edition du releve de compte client (menu option 6)
+       77 LigneReleve PIC X(120) VALUE SPACES.
+       77 TotalDebitReleve PIC 9(13)V99 VALUE 0.
+       77 TotalCreditReleve PIC 9(13)V99 VALUE 0.
+       77 StrTotalDebitReleve PIC Z(11)9,99.
+       77 StrTotalCreditReleve PIC Z(11)9,99.
+       77 StrLigneDebitReleve PIC Z(11)9,99.
+       77 StrLigneCreditReleve PIC Z(11)9,99.
 
        01 LeCompte.
            10 CodeBanque SQL char(5).
@@ -96,6 +300,7 @@
            10 CleRIB SQL char(2).
            10 Debit PIC 9(15)V99.
            10 Credit PIC 9(15)V99.
+           10 StatutCompte SQL char(1).
 
       * Structure du compte m�moris� de la s�lection du client
        01 LAncienCompte.
@@ -108,7 +313,8 @@
             10 Debit         PIC 9(12)V99.
             10 Credit        PIC 9(12)V99.
 
-       01 LesComptes occurs 15 times.
+      * Taille de la table alignee sur LesComptes-Max
+       01 LesComptes occurs 60 times.
            05 AncienCompte.
                10 CodeBanque SQL char(5).
                10 NomBanque SQL char-varying(170).
@@ -118,6 +324,7 @@
                10 CleRIB SQL char(2).
                10 Debit PIC 9(12)V99.
                10 Credit PIC 9(12)V99.
+               10 StatutCompte SQL char(1).
            05 NouveauCompte.
                10 CodeBanque SQL char(5).
                10 NomBanque SQL char-varying(170).
@@ -127,6 +334,7 @@
                10 CleRIB SQL char(2).
                10 Debit PIC 9(12)V99.
                10 Credit PIC 9(12)V99.
+               10 StatutCompte SQL char(1).
 
        77 ListeRubErrone-Status PIC 99.
        
@@ -155,13 +363,15 @@
            10 line 12 col 5 value "- 3 - Liste des comptes ........................................... :".
            10 line 13 col 5 value "- 4 - Controle des cles RIB ....................................... :".
            10 line 14 col 5 value "- 5 - Gestion des clients ......................................... :".
-           10 line 16 col 5 value "- 0 - Retour au menu appelant ..................................... :".
+           10 line 15 col 5 value "- 6 - Edition du releve de compte client .......................... :".
+           10 line 16 col 5 value "- 7 - Gestion des banques .......................................... :".
+           10 line 18 col 5 value "- 0 - Retour au menu appelant ..................................... :".
        01 SBanque foreground-color is CouleurCaractere background-color is CouleurFond. 
            10 blank screen.
            10 line 3 col 30 value "LISTE DES BANQUES".
            10 line 1 col 1 value "Page [S]uivante - Retour au [M]enu : " background-color is 0 foreground-color is 7.
            10 line 5 col 1 pic x(80) value all space background-color is 0 foreground-color is 8.
-           10 line 5 col 1 value " Code   Nom de la banque" background-color is 0 foreground-color is 8.
+           10 line 5 col 1 value " Code   Nom de la banque                                   Debit          Credit" background-color is 0 foreground-color is 8.
        01 SCompte foreground-color is CouleurCaractere background-color is CouleurFond.
            10 blank screen.
            10 line 3 col 30 value "LISTE DES COMPTES".
@@ -196,6 +406,7 @@
            10 line 5 col 45 value "Prenom ... : ".
            10 line 6 col 2 value  "Code postal ... : ".
            10 line 6 col 45 value "Ville .... : ".
+           10 line 7 col 2 value  "Ou no de compte : ".
       * Ent�te des colonnes
            10 line 8 col 1  PIC X(80) VALUE ALL SPACE background-color is CouleurCaractere.
            10 line 8 col 1  VALUE "No"
@@ -222,6 +433,9 @@
            10 line 8 col 71 VALUE "Credit"
                foreground-color is CouleurFond
                background-color is CouleurCaractere.
+           10 line 8 col 78 VALUE "Et"
+               foreground-color is CouleurFond
+               background-color is CouleurCaractere.
       * Affichage d'un "trait" aux deux tiers de l'�cran environ
            10 line 20 col 1 PIC X(80) VALUE ALL "_".
       * Affichage des donn�es du client (ent�te)
@@ -248,6 +462,8 @@
                of NouveauCompte of LesComptes(IndexCompte) PIC Z(5)9V,99.
            10 line GestClient-NoLigneCompte col 69 from Credit
                of NouveauCompte of LesComptes(IndexCompte) PIC Z(5)9V,99.
+           10 line GestClient-NoLigneCompte col 78 from StatutCompte
+               of NouveauCompte of LesComptes(IndexCompte).
 
        01 M-QuestionCreation.
            10 line 1 col 1 value "Voulez-vous creer le client [O]ui/[N]on ?".
@@ -271,6 +487,7 @@
            10 line 22 col 37 value "-A-Annulation ............. :".
            10 line 23 col 1  value "-3-Suppression compte ligne No   .:".
            10 line 23 col 37 value "-V-Validation ............. :".
+           10 line 24 col 1  value "-5-Cloture compte ligne No       .:".
            10 line 23 col 68 value "Option :".
 
        procedure division.
@@ -281,7 +498,15 @@
            perform menu-fin.
            
        menu-init.
-           move "Trusted_Connection=yes;Database=Cigales;server=SRF-EN2-07\SQLEXPRESS;factory=System.Data.SqlClient;" to CNXDB.
+           perform menu-init-Configuration.
+           string
+               "Trusted_Connection=yes;Database=" delimited by size
+               CheminNomBase delimited by space
+               ";server=" delimited by size
+               CheminServeurBase delimited by space
+               ";factory=System.Data.SqlClient;" delimited by size
+               into CNXDB
+           end-string.
            exec sql
                Connect using :CNXDB
            end-exec.
@@ -291,6 +516,37 @@
            accept DateSysteme from date.
            move -1 to choixMenu.
            display Menu.
+
+      * Chargement des chemins de fichiers depuis GestionBanque.cfg
+      * (paires CLE=VALEUR) ; sans ce fichier, les chemins de secours
+      * charges en WORKING-STORAGE restent utilises.
+       menu-init-Configuration.
+           open input FichierConfig.
+           if ConfigStatus = 0
+               perform menu-init-LireConfig until ConfigStatus <> 0
+               close FichierConfig
+           end-if.
+       menu-init-LireConfig.
+           read FichierConfig
+               at end move 10 to ConfigStatus
+               not at end perform menu-init-AnalyseLigneConfig
+           end-read.
+       menu-init-AnalyseLigneConfig.
+           move spaces to ConfigCle.
+           move spaces to ConfigValeur.
+           unstring EnrFichierConfig delimited by "="
+               into ConfigCle ConfigValeur
+           end-unstring.
+           evaluate ConfigCle
+               when "CLIENT" move ConfigValeur to CheminFichierClient
+               when "RIB" move ConfigValeur to CheminFichierRIB
+               when "REJETS" move ConfigValeur to CheminFichierRejets
+               when "CORRECTIONS" move ConfigValeur to CheminFichierCorrectionsRIB
+               when "RELEVE" move ConfigValeur to CheminFichierReleve
+               when "REPRISE" move ConfigValeur to CheminFichierReprise
+               when "SERVEUR" move ConfigValeur to CheminServeurBase
+               when "BASE" move ConfigValeur to CheminNomBase
+           end-evaluate.
        menu-trt.
            move 0 to choixMenu.
            display Menu.
@@ -301,6 +557,8 @@
                when 3 perform listeComptes
                when 4 perform controleClesRIB
                when 5 perform gestionClients
+               when 6 perform EditionReleveCompte
+               when 7 perform GestionBanques
            end-evaluate.
        menu-fin.
            stop run.
@@ -313,24 +571,109 @@
        importationComptes-ini.
            open input FichierClient.
            move 0 to finFichier.
+           move 0 to NbLigneAcceptee.
+           move 0 to NbLigneRejetee.
+           move 0 to NoLigneCourante.
+           move 0 to TotalCreditImporte.
+           move 0 to TotalDebitImporte.
+           move 0 to TotalCreditBase.
+           move 0 to TotalDebitBase.
+           perform importationComptes-Reprise-Lire.
+           if NoLigneReprise > 0
+               display "Reprise detectee a la ligne : " line 20 col 1
+               display NoLigneReprise line 20 col 32
+               display "Reprendre l'import [O]ui / recommencer [N]on ? " line 21 col 1
+               move "N" to ChoixReprise
+               accept ChoixReprise line 21 col 49
+               if ChoixReprise = "o" move "O" to ChoixReprise end-if
+               if ChoixReprise <> "O" move 0 to NoLigneReprise end-if
+           end-if.
+      *    Une reprise reelle (ligne > 0) doit conserver les rejets deja
+      *    journalises lors de l'execution interrompue - sinon on repart
+      *    d'un fichier de rejets vierge comme pour un import complet.
+           if NoLigneReprise > 0
+               open extend FichierRejets
+           else
+               open output FichierRejets
+           end-if.
+      *    Premiere ligne du CSV = ligne d'entete, toujours ignoree.
            read FichierClient.
+           if NoLigneReprise > 0
+               perform importationComptes-Reprise-Avancer
+                   until NoLigneCourante >= NoLigneReprise or finFichier = 1
+           end-if.
        importationComptes-trt.
            read FichierClient
                at end move 1 to finFichier
                not at end perform trtLigne
            end-read.
+      * Avance le fichier jusqu'a la derniere ligne deja traitee lors
+      * d'une execution precedente, sans la retraiter.
+       importationComptes-Reprise-Avancer.
+           read FichierClient
+               at end move 1 to finFichier
+               not at end add 1 to NoLigneCourante
+           end-read.
+       importationComptes-Reprise-Lire.
+           move 0 to NoLigneReprise.
+           open input FichierReprise.
+           if RepriseStatus = 0
+               read FichierReprise
+                   at end move 0 to NoLigneReprise
+                   not at end move EnrFichierReprise(1:7) to NoLigneReprise
+               end-read
+               close FichierReprise
+           end-if.
+      * Ecrit le numero de la derniere ligne traitee, pour permettre
+      * une reprise sur incident au prochain lancement.
+       importationComptes-Reprise-Ecrire.
+           move NoLigneCourante to LigneReprise.
+           open output FichierReprise.
+           write EnrFichierReprise from LigneReprise.
+           close FichierReprise.
        importationComptes-fin.
            close FichierClient.
+           close FichierRejets.
+      *    Import termine jusqu'au bout : on remet le point de reprise
+      *    a zero pour que le prochain lancement reparte de l'entete.
+           move 0 to NoLigneCourante.
+           perform importationComptes-Reprise-Ecrire.
+           display "Lignes importees : " line 20 col 1.
+           display NbLigneAcceptee line 20 col 22.
+           display "Lignes rejetees .. : " line 21 col 1.
+           display NbLigneRejetee line 21 col 22.
+           if TotalCreditImporte = TotalCreditBase
+                   and TotalDebitImporte = TotalDebitBase
+               display "Reconciliation import / base : OK" line 22 col 1
+           else
+               display "Reconciliation import / base : ECART DETECTE !" line 22 col 1
+               display "Credit importe / en base : " line 23 col 1
+               display TotalCreditImporte line 23 col 29
+               display TotalCreditBase line 23 col 45
+               display "Debit  importe / en base : " line 24 col 1
+               display TotalDebitImporte line 24 col 29
+               display TotalDebitBase line 24 col 45
+           end-if.
            accept choixMenu.
            perform main-menu.
 
        trtLigne.
            perform trtLigne-ini.
-           perform trtLigne-trt.
+           perform trtLigne-Controle.
+           if LigneValide = "O"
+               perform trtLigne-trt
+           else
+               perform trtLigne-Rejet
+           end-if.
            perform trtLigne-fin.
        trtLigne-ini.
-           
-       trtLigne-trt.
+           move "O" to LigneValide.
+           move spaces to MotifRejet.
+           move 0 to CountChamps.
+           move spaces to codeDevise of Compte.
+
+      * Analyse et controle de la ligne CSV avant tout enregistrement
+       trtLigne-Controle.
            unstring
                EnrFichierClient delimited by ";"
                into
@@ -343,30 +686,68 @@
                prenom of Client
                nom of Client
                solde of Compte
+               codeDevise of Compte
+               tallying in CountChamps
            end-unstring.
+           if CountChamps < 9
+               move "N" to LigneValide
+               move "Nombre de champs incorrect" to MotifRejet
+           end-if.
+           if LigneValide = "O" and codeBanque of Compte = spaces
+               move "N" to LigneValide
+               move "Code banque manquant" to MotifRejet
+           end-if.
+           if LigneValide = "O" and racineCompte of Compte is not numeric
+               move "N" to LigneValide
+               move "Racine de compte non numerique" to MotifRejet
+           end-if.
+           if LigneValide = "O"
+               move solde of Compte to SoldeTest
+               inspect SoldeTest replacing all "-" by "0"
+               inspect SoldeTest replacing all " " by "0"
+               if SoldeTest is not numeric
+                   move "N" to LigneValide
+                   move "Solde non numerique" to MotifRejet
+               end-if
+           end-if.
+           if LigneValide = "O" and nom of Client = spaces
+               move "N" to LigneValide
+               move "Nom du client manquant" to MotifRejet
+           end-if.
+      *    Le 10e champ (devise) est facultatif dans les exports les
+      *    plus anciens ; a defaut on suppose l'euro.
+           if LigneValide = "O" and codeDevise of Compte = spaces
+               move "EUR" to codeDevise of Compte
+           end-if.
+
+       trtLigne-trt.
            unstring solde
                delimited by "-" or " " into
                credit of Compte
                debit of Compte
            end-unstring.
-           divide 100 into debit of Compte.
-           divide 100 into credit of Compte.
+           perform trtLigne-DeterminerDiviseur.
+           divide DiviseurMontant into debit of Compte.
+           divide DiviseurMontant into credit of Compte.
+           add credit of Compte to TotalCreditImporte.
+           add debit of Compte to TotalDebitImporte.
       *    ****Enregistrement dans la BD.****
+      *    Rattachement a un client deja importe (meme nom/prenom) au
+      *    lieu de recreer systematiquement un doublon.
+           move spaces to codeClient of Client.
+      *    TOP 1 + ORDER BY rend le choix deterministe quand plusieurs
+      *    clients importes partagent le meme nom/prenom (homonymes) -
+      *    une SELECT INTO simple renverrait autant de lignes, ce que
+      *    le pilote SQL peut refuser ou traiter de facon imprevisible.
            exec sql
-               SELECT newid() into :Client.codeClient
-           end-exec.
-           exec sql
-               INSERT INTO dbo.Client
-                   (codeClient
-                   ,intitule
-                   ,prenom
-                   ,nom)
-               VALUES
-                   (:Client.codeClient
-                   ,:Client.intitule
-                   ,:Client.prenom
-                   ,:Client.nom)
+               SELECT TOP 1 codeClient INTO :Client.codeClient
+               FROM dbo.Client
+               WHERE nom = :Client.nom AND prenom = :Client.prenom
+               ORDER BY codeClient
            end-exec.
+           if SQLCODE = 100 or SQLCODE = 101
+               perform trtLigne-NouveauClient
+           end-if.
            exec sql
                INSERT INTO dbo.Compte
                    (codeBanque
@@ -376,7 +757,9 @@
                    ,cleRib
                    ,soldeCrediteur
                    ,soldeDebiteur
-                   ,codeClient)
+                   ,codeDevise
+                   ,codeClient
+                   ,statutCompte)
                VALUES
                    (:Compte.codeBanque
                    ,:Compte.codeGuichet
@@ -385,20 +768,125 @@
                    ,:Compte.cleRib
                    ,:Compte.credit
                    ,:Compte.debit
-                   ,:Client.codeClient)
+                   ,:Compte.codeDevise
+                   ,:Client.codeClient
+                   ,'O')
+           end-exec.
+           add 1 to NbLigneAcceptee.
+           perform trtLigne-Reconciliation.
+
+      * Le montant "solde" est exprime en unites entieres suivies de
+      * N decimales selon la devise ; on determine le diviseur a
+      * appliquer pour ramener credit/debit a une valeur decimale.
+       trtLigne-DeterminerDiviseur.
+           evaluate codeDevise of Compte
+               when "JPY" move 1 to DiviseurMontant
+               when "BHD" move 1000 to DiviseurMontant
+               when "KWD" move 1000 to DiviseurMontant
+               when other move 100 to DiviseurMontant
+           end-evaluate.
+
+      * Revalide, ligne par ligne, que le montant qui vient d'etre
+      * insere dans dbo.Compte correspond bien a celui lu dans le CSV
+      * (cf. totaux affiches par importationComptes-fin).
+       trtLigne-Reconciliation.
+           move 0 to VerifCredit.
+           move 0 to VerifDebit.
+           exec sql
+               SELECT soldeCrediteur, soldeDebiteur INTO :VerifCredit, :VerifDebit
+               FROM dbo.Compte
+               WHERE codeClient = :Client.codeClient
+                   AND codeBanque = :Compte.codeBanque
+                   AND codeGuichet = :Compte.codeGuichet
+                   AND racineCompte = :Compte.racineCompte
+                   AND typeCompte = :Compte.typeCompte
+           end-exec.
+           add VerifCredit to TotalCreditBase.
+           add VerifDebit to TotalDebitBase.
+
+      * Creation du client quand aucun homonyme n'a ete trouve
+       trtLigne-NouveauClient.
+           exec sql
+               SELECT newid() into :Client.codeClient
            end-exec.
+           exec sql
+               INSERT INTO dbo.Client
+                   (codeClient
+                   ,intitule
+                   ,prenom
+                   ,nom)
+               VALUES
+                   (:Client.codeClient
+                   ,:Client.intitule
+                   ,:Client.prenom
+                   ,:Client.nom)
+           end-exec.
+
+      * Ecriture de la ligne rejetee et de son motif dans FichierRejets
+      * EnrFichierClient et LigneRejet font chacun PIC X(255) : la ligne
+      * entiere a elle seule remplit deja la zone de reception, donc
+      * sans limite explicite le STRING s'arrete la (pas d'ON OVERFLOW)
+      * et " *** "/MotifRejet ne sont jamais ecrits. On ne reprend donc
+      * que les 189 premiers caracteres de la ligne (255 - 6 pour
+      * " *** " - 60 pour MotifRejet), ce qui laisse toujours la place
+      * pour le motif complet.
+       trtLigne-Rejet.
+           add 1 to NbLigneRejetee.
+           move spaces to LigneRejet.
+           string
+               EnrFichierClient(1:189) delimited by size
+               " *** " delimited by size
+               MotifRejet delimited by size
+               into LigneRejet
+           end-string.
+           write EnrFichierRejets from LigneRejet.
+
+      * Point de reprise : la ligne est entierement traitee (acceptee
+      * ou rejetee), on peut avancer le marqueur de reprise.
        trtLigne-fin.
+           add 1 to NoLigneCourante.
+           perform importationComptes-Reprise-Ecrire.
 
        listeBanques.
+           perform listeBanques-Filtre.
            perform listeBanques-ini.
            perform listeBanques-trt until listeBanque-EOF = 1.
            perform listeBanques-fin.
+
+      * Filtre et tri optionnels, demandes avant ouverture de curBanque
+       listeBanques-Filtre.
+           move space to FiltreTypeBanque.
+           move spaces to FiltreTexteBanque.
+           move "1" to TriBanque.
+           display "Filtrer par [N]om / [C]ode banque / [esp]=aucun : " line 1 col 1.
+           accept FiltreTypeBanque line 1 col 53.
+           if FiltreTypeBanque = "n" move "N" to FiltreTypeBanque end-if.
+           if FiltreTypeBanque = "c" move "C" to FiltreTypeBanque end-if.
+           if FiltreTypeBanque = "N" or FiltreTypeBanque = "C"
+               display "Valeur du filtre ............... : " line 2 col 1
+               accept FiltreTexteBanque line 2 col 38 size 30
+           end-if.
+           display "Trier par [1]Nom [2]Solde decroissant [3]Code : " line 3 col 1.
+           accept TriBanque line 3 col 50.
+
        listeBanques-ini.
            display SBanque.
            move "s" to choix.
+           move 0 to TotalDebitBanque.
+           move 0 to TotalCreditBanque.
            exec sql
                DECLARE curBanque CURSOR FOR
-                   SELECT codeBanque, nomBanque FROM Banque ORDER BY nomBanque ASC
+                   SELECT b.codeBanque, b.nomBanque,
+                          ISNULL(SUM(c.soldeDebiteur),0), ISNULL(SUM(c.soldeCrediteur),0)
+                   FROM Banque b
+                   LEFT JOIN Compte c ON c.codeBanque = b.codeBanque
+                   WHERE (:FiltreTypeBanque <> 'N' OR b.nomBanque LIKE '%' + RTRIM(:FiltreTexteBanque) + '%')
+                       AND (:FiltreTypeBanque <> 'C' OR b.codeBanque = RTRIM(:FiltreTexteBanque))
+                   GROUP BY b.codeBanque, b.nomBanque
+                   ORDER BY
+                       CASE WHEN :TriBanque = '2' THEN -ISNULL(SUM(c.soldeCrediteur),0) END,
+                       CASE WHEN :TriBanque = '3' THEN b.codeBanque END,
+                       CASE WHEN :TriBanque = '1' OR :TriBanque NOT IN ('2','3') THEN b.nomBanque END
            end-exec.
            exec sql
                OPEN curBanque
@@ -407,7 +895,7 @@
            move 0 to listeBanque-EOF.
        listeBanques-trt.
            exec sql
-               FETCH curBanque into :Banque.codeBanque, :Banque.nom
+               FETCH curBanque into :Banque.codeBanque, :Banque.nom, :Banque.debit, :Banque.credit
            end-exec.
            if SQLCODE = 100 or SQLCODE = 101 then
                move 1 to listeBanque-EOF
@@ -417,20 +905,40 @@
            else
                perform banqueAffichage
            end-if.
-           
+
       *    display nom of Banque.
        listeBanques-fin.
            exec sql
                CLOSE curBanque
            end-exec.
+      * Meme garde que listeComptes-fin : le pied de page (ligne 23)
+      * ne doit pas ecraser la derniere ligne de banques affichee.
+           if nbLigneBanque > 23
+               display SBanque
+           end-if.
+           move TotalDebitBanque to StrTotalDebitBanque.
+           move TotalCreditBanque to StrTotalCreditBanque.
+           display "TOTAL GENERAL" line 23 col 2.
+           display StrTotalDebitBanque line 23 col 40.
+           display StrTotalCreditBanque line 23 col 60.
+           display "Appuyez sur une touche pour continuer..." line 24 col 1.
+           accept choix line 24 col 60.
 
        banqueAffichage.
+           add debit of Banque to TotalDebitBanque.
+           add credit of Banque to TotalCreditBanque.
+           move debit of Banque to StrLigneDebitBanque.
+           move credit of Banque to StrLigneCreditBanque.
            string
                codeBanque of Banque delimited " "
                space delimited by size
                space delimited by size
                space delimited by size
-               nom of Banque
+               nom of Banque delimited by size
+               "  " delimited by size
+               StrLigneDebitBanque delimited by size
+               "  " delimited by size
+               StrLigneCreditBanque delimited by size
                into LigneBanque
            end-string.
            display LigneBanque line nbLigneBanque col 2.
@@ -444,17 +952,54 @@
                    when "m" move 1 to listeBanque-EOF
                end-evaluate
            end-if.
-       
+
        listeComptes.
+           perform listeComptes-Filtre.
            perform listeComptes-ini.
            perform listeComptes-trt until listeCompte-EOF = 1.
            perform listeComptes-fin.
+
+      * Filtre, tri et inclusion des comptes fermes, demandes avant
+      * l'ouverture de curCompte.
+       listeComptes-Filtre.
+           move space to FiltreType.
+           move spaces to FiltreTexte.
+           move "N" to FiltreComptesFermes.
+           move "1" to TriCompte.
+           display "Filtrer par [N]om client / [B]anque / [G]uichet / [esp]=aucun : " line 1 col 1.
+           accept FiltreType line 1 col 67.
+           if FiltreType = "n" move "N" to FiltreType end-if.
+           if FiltreType = "b" move "B" to FiltreType end-if.
+           if FiltreType = "g" move "G" to FiltreType end-if.
+           if FiltreType = "N" or FiltreType = "B" or FiltreType = "G"
+               display "Valeur du filtre ............... : " line 2 col 1
+               accept FiltreTexte line 2 col 38 size 30
+           end-if.
+           display "Inclure les comptes fermes [O]ui/[N]on (N) : " line 3 col 1.
+           accept FiltreComptesFermes line 3 col 47.
+           if FiltreComptesFermes = "o" move "O" to FiltreComptesFermes end-if.
+           display "Trier par [1]Nom [2]Solde decroissant [3]Guichet : " line 4 col 1.
+           accept TriCompte line 4 col 53.
+
        listeComptes-ini.
            display SCompte.
            move "s" to choix.
+           move 0 to TotalDebitCompte.
+           move 0 to TotalCreditCompte.
            exec sql
                DECLARE curCompte CURSOR FOR
-                   SELECT nomPrenom, nomBanque, codeGuichet, racineCompte, typeCompte, soldeDebiteur, soldeCrediteur FROM listeCompte ORDER BY nomPrenom ASC
+                   SELECT nomPrenom, nomBanque, codeGuichet, racineCompte,
+                          typeCompte, soldeDebiteur, soldeCrediteur,
+                          soldeDebiteur, soldeCrediteur, statutCompte
+                   FROM listeCompte
+                   WHERE (:FiltreType <> 'N' OR nomPrenom LIKE '%' + RTRIM(:FiltreTexte) + '%')
+                       AND (:FiltreType <> 'B' OR codeBanque = RTRIM(:FiltreTexte))
+                       AND (:FiltreType <> 'G' OR codeGuichet = RTRIM(:FiltreTexte))
+                       AND (:FiltreComptesFermes = 'O' OR statutCompte <> 'F')
+                   ORDER BY
+                       CASE WHEN :TriCompte = '2' THEN -soldeCrediteur END,
+                       CASE WHEN :TriCompte = '3' THEN codeGuichet END,
+                       CASE WHEN :TriCompte = '1' OR :TriCompte NOT IN ('2','3') THEN nomPrenom END
            end-exec.
            exec sql
                OPEN curCompte
@@ -463,7 +1008,9 @@
            move 0 to listeCompte-EOF.
        listeComptes-trt.
            exec sql
-               FETCH curCompte into :Client.nomPrenom, :Banque.nom, :Compte.codeGuichet, :Compte.racineCompte, :Compte.typeCompte, :Compte.strDebit, :Compte.strCredit
+               FETCH curCompte into :Client.nomPrenom, :Banque.nom, :Compte.codeGuichet,
+                   :Compte.racineCompte, :Compte.typeCompte, :Compte.strDebit, :Compte.strCredit,
+                   :Compte.debit, :Compte.credit, :Compte.statutCompte
            end-exec.
            if SQLCODE = 100 or SQLCODE = 101 then
                move 1 to listeCompte-EOF
@@ -476,9 +1023,29 @@
            exec sql
                CLOSE curCompte
            end-exec.
+      * Le pied de page est imprime lignes 22-23 : si la derniere
+      * ligne de comptes affichee va jusqu'a la ligne 22 ou plus, on
+      * repart d'un ecran vierge pour ne pas ecraser ces lignes.
+           if noLigneCompte > 22
+               display SCompte
+           end-if.
+           move TotalDebitCompte to StrTotalDebitCompte.
+           move TotalCreditCompte to StrTotalCreditCompte.
+           display "TOTAL GENERAL" line 22 col 1.
+           display StrTotalDebitCompte line 22 col 63.
+           display StrTotalCreditCompte line 22 col 72.
+           display "Appuyez sur une touche pour continuer..." line 23 col 1.
+           accept choix line 23 col 60.
 
        CompteAffichage.
+           add debit of Compte to TotalDebitCompte.
+           add credit of Compte to TotalCreditCompte.
            display SLigneCompte.
+      * Col 71 : seul espace libre entre Debit (63-70) et Credit
+      * (72-79) sur cette ligne, d'ou l'indicateur ramene a 1 caractere.
+           if statutCompte of Compte = "F"
+               display "F" line noLigneCompte col 71
+           end-if.
            add 1 to noLigneCompte.
            if noLigneCompte > 24 then
                accept choix line 1 col 39 background-color is 0 foreground-color is 7
@@ -498,22 +1065,34 @@
        controleClesRIB-ini.
            exec sql
                DECLARE curRIB CURSOR FOR
-                   SELECT codeBanque, codeGuichet, codeCompte, cleRib FROM Compte ORDER BY codeCompte ASC
+                   SELECT codeBanque, codeGuichet, codeCompte, racineCompte, cleRib FROM Compte ORDER BY codeCompte ASC
            end-exec.
            exec sql
                OPEN curRIB
            end-exec.
+           move 0 to FichierRIB-Ouvert.
+           move 0 to FichierCorrectionsRIB-Ouvert.
            open output FichierRIB.
-           move 0 to listeCompte-EOF.
-           move "s" to choix.
-           move 6 to noLigneRIB.
-           move 66 to NbLigne.
-           move 0 to NbPage.
-           
-           display SRIB.
+           if ListeRubErrone-Status <> "00"
+               display "Impossible d'ouvrir le fichier d'etat RIB, status " line 24 col 1
+               display ListeRubErrone-Status line 24 col 53
+               move 1 to listeCompte-EOF
+           else
+               move 1 to FichierRIB-Ouvert
+               open output FichierCorrectionsRIB
+               move 1 to FichierCorrectionsRIB-Ouvert
+               move 0 to listeCompte-EOF
+               move "s" to choix
+               move 6 to noLigneRIB
+               move 66 to NbLigne
+               move 0 to NbPage
+               move 0 to NbCompteOK
+               move 0 to NbCompteCorrige
+               display SRIB
+           end-if.
        controleClesRIB-trt.
            exec sql
-               FETCH curRIB into :CompteCalc.codeBanque, :CompteCalc.codeGuichet, :CompteCalc.codeCompte, :CompteCalc.cleRib
+               FETCH curRIB into :CompteCalc.codeBanque, :CompteCalc.codeGuichet, :CompteCalc.codeCompte, :CompteCalc.racineCompte, :CompteCalc.cleRib
            end-exec.
            if SQLCODE = 100 or SQLCODE = 101 then
                move 1 to listeCompte-EOF
@@ -522,13 +1101,27 @@
            end-if.
        controleClesRIB-fin.
            exec sql
-               CLOSE curCompte
+               CLOSE curRIB
            end-exec.
-           if NbPage > 0 then
-               perform ImpressionPiedDePage
+      * Les deux fichiers sont fermes des qu'ils ont ete ouverts, meme
+      * sur un run abandonne en cours d'ecriture (ListeRubErrone-Status
+      * reflete alors l'echec de la derniere ecriture, pas l'etat
+      * ouvert/ferme du fichier : s'y fier ici laisserait les fichiers
+      * ouverts, footer jamais ecrit, sur le chemin d'abandon).
+           if FichierRIB-Ouvert = 1
+               if NbPage > 0
+                   perform ImpressionPiedDePage
+               end-if
                close FichierRIB
+               if ListeRubErrone-Status <> "00"
+                   display "Erreur a la fermeture du fichier d'etat RIB, status " line 24 col 1
+                   display ListeRubErrone-Status line 24 col 56
+               end-if
            end-if.
-       
+           if FichierCorrectionsRIB-Ouvert = 1
+               close FichierCorrectionsRIB
+           end-if.
+
        verifRIB.
            move 0 to repT.
            multiply 89 by codeBanque of CompteCalc giving rep1.
@@ -540,15 +1133,92 @@
            move 'OK' to statut of CompteCalc
            if valeurRIB <> cleRib of CompteCalc then
                move 'Valeur change' to statut of CompteCalc
+               move cleRib of CompteCalc to AncienneCleRIB
+               move valeurRIB to NouvelleCleRIB
+               perform verifRIB-Journaliser
                exec sql
                  UPDATE Compte SET cleRib = format(:valeurRIB,'00') WHERE codeCompte = :CompteCalc.codeCompte
                end-exec
+               move valeurRIB to cleRib of CompteCalc
+           end-if.
+           if statut of CompteCalc = 'OK'
+               add 1 to NbCompteOK
+           else
+               add 1 to NbCompteCorrige
            end-if.
+           perform verifRIB-CalculerIBAN.
            perform RIBAfficher.
+           move codeBanque of CompteCalc to EtatCodeBanque.
+           move codeGuichet of CompteCalc to EtatCodeGuichet.
+           move codeCompte of CompteCalc to EtatCodeCompte.
+           move cleRib of CompteCalc to EtatCleRib.
+           move statut of CompteCalc to EtatStatut.
+           perform ImpressionRIB.
+
+      * Calcul de l'IBAN a partir du RIB (mod-97 ISO 7064, chiffre par
+      * chiffre, sur banque+guichet+compte+cle+code pays numerise
+      * "FR" -> 152700) puis enregistrement en base.
+       verifRIB-CalculerIBAN.
+           move spaces to IBANChaine.
+           string
+               codeBanque of CompteCalc delimited by size
+               codeGuichet of CompteCalc delimited by size
+               racineCompte of CompteCalc delimited by size
+               cleRib of CompteCalc delimited by size
+               "152700" delimited by size
+               into IBANChaine
+           end-string.
+           move 0 to IBANReste.
+           perform verifRIB-CalculerIBAN-Boucle
+               varying IBANIndice from 1 by 1
+               until IBANIndice > 30 or IBANChaine(IBANIndice:1) = space.
+           move 98 to IBANCle.
+           subtract IBANReste from IBANCle.
+           move spaces to IBAN of CompteCalc.
+           string
+               "FR" delimited by size
+               IBANCle delimited by size
+               codeBanque of CompteCalc delimited by size
+               codeGuichet of CompteCalc delimited by size
+               racineCompte of CompteCalc delimited by size
+               cleRib of CompteCalc delimited by size
+               into IBAN of CompteCalc
+           end-string.
+           exec sql
+               UPDATE Compte SET IBAN = :CompteCalc.IBAN WHERE codeCompte = :CompteCalc.codeCompte
+           end-exec.
+
+      * Reduction chiffre par chiffre de IBANChaine modulo 97, a
+      * l'exterieur comme tous les autres compteurs de boucle du fichier.
+       verifRIB-CalculerIBAN-Boucle.
+           move IBANChaine(IBANIndice:1) to IBANChiffre.
+           multiply IBANReste by 10 giving IBANReste.
+           add IBANChiffre to IBANReste.
+           divide IBANReste by 97 giving div remainder IBANReste.
+
+      * Trace la correction (ancienne cle, nouvelle cle, compte, date
+      * et heure) avant que l'UPDATE ne l'applique en base.
+       verifRIB-Journaliser.
+           accept DateCorrectionRIB from date.
+           accept HeureCorrectionRIB from time.
+           move spaces to LigneCorrectionRIB.
+           string
+               codeCompte of CompteCalc delimited by size
+               " " delimited by size
+               AncienneCleRIB delimited by size
+               " -> " delimited by size
+               NouvelleCleRIB delimited by size
+               " " delimited by size
+               DateCorrectionRIB delimited by size
+               " " delimited by size
+               HeureCorrectionRIB delimited by size
+               into LigneCorrectionRIB
+           end-string.
+           write EnrFichierCorrectionsRIB from LigneCorrectionRIB.
 
        RIBAfficher.
            display SLigneRIB.
-           add 1 to listeCompte-EOF.
+           add 1 to noLigneRIB.
            if noLigneRIB > 24 then
                accept choix line 1 col 39 background-color is 0 foreground-color is 7
                evaluate choix
@@ -558,18 +1228,64 @@
                    when "m" move 1 to listeCompte-EOF
                end-evaluate
            end-if.
+      * Ecrit une ligne de detail dans FichierRIB, en intercalant un
+      * pied de page puis une entete a chaque changement de page.
        ImpressionRIB.
            if NbLigne > 60 then
                if NbPage > 0 then
-                   open output FichierRIB
-               else
                    perform ImpressionPiedDePage
                end-if
+               add 1 to NbPage
                perform ImpressionEnTete
+               move 4 to NbLigne
            end-if.
            write EnrFichierRIB from EtatControlCleRIBLigneDetail.
+           if ListeRubErrone-Status <> "00"
+               display "Erreur d'ecriture dans le fichier d'etat RIB, status " line 24 col 1
+               display ListeRubErrone-Status line 24 col 56
+               move 1 to listeCompte-EOF
+           end-if.
+           add 1 to NbLigne.
+
        ImpressionPiedDePage.
+           move spaces to LigneEtatRIB.
+           write EnrFichierRIB from LigneEtatRIB.
+           move spaces to LigneEtatRIB.
+           string
+               "Comptes corrects   : " delimited by size
+               NbCompteOK delimited by size
+               into LigneEtatRIB
+           end-string.
+           write EnrFichierRIB from LigneEtatRIB.
+           move spaces to LigneEtatRIB.
+           string
+               "Comptes corriges   : " delimited by size
+               NbCompteCorrige delimited by size
+               into LigneEtatRIB
+           end-string.
+           write EnrFichierRIB from LigneEtatRIB.
+
        ImpressionEnTete.
+           move spaces to LigneEtatRIB.
+           move "CONTROLE DES CLES RIB" to LigneEtatRIB.
+           write EnrFichierRIB from LigneEtatRIB.
+           move spaces to LigneEtatRIB.
+           string
+               "Date : " delimited by size
+               Jour of DateSysteme delimited by size
+               "/" delimited by size
+               Mois of DateSysteme delimited by size
+               "/20" delimited by size
+               Annee of DateSysteme delimited by size
+               "     Page : " delimited by size
+               NbPage delimited by size
+               into LigneEtatRIB
+           end-string.
+           write EnrFichierRIB from LigneEtatRIB.
+           move spaces to LigneEtatRIB.
+           write EnrFichierRIB from LigneEtatRIB.
+           move "Code Banque | Code Guichet | Code Compte | Cle RIB | Status" to LigneEtatRIB.
+           write EnrFichierRIB from LigneEtatRIB.
 
       **********************************
       * Gestion des clients
@@ -582,21 +1298,138 @@
 
        gestionClients-init.
            MOVE '0' TO NomClient.
+           display "Identifiant operateur : " line 1 col 1.
+           move spaces to AuditOperateur.
+           accept AuditOperateur line 1 col 26 size 20.
 
        gestionClients-trt.
            MOVE SPACE to NomClient.
+           MOVE 0 to NumCompteRecherche.
            DISPLAY SGestClient.
            ACCEPT NomClient line 5 col 20 SIZE 24.
+           IF NomClient = space
+               ACCEPT NumCompteRecherche line 7 col 20 size 9
+               IF NumCompteRecherche > 0 perform gestionClients-RechercheParCompte
+           END-IF.
            IF NomClient <> space then perform gestionClients-SelectionCpte.
 
        gestionClients-fin.
            continue.
 
+      * Recherche du client par numero de compte (racine) plutot que
+      * par nom, pour retrouver le client a partir d'un bordereau ou
+      * du fichier de controle des cles RIB.
+       gestionClients-RechercheParCompte.
+           move spaces to NomClient.
+      * TOP 1 + ORDER BY rend le choix deterministe si plusieurs clients
+      * partagent la meme racine de compte (meme raisonnement que le
+      * TOP 1 de trtLigne-trt).
+           exec sql
+               SELECT TOP 1 nom INTO :NomClient
+               FROM [CIGALES].[dbo].[listeCompte]
+               WHERE racineCompte = :NumCompteRecherche
+               ORDER BY codeClient
+           end-exec.
+           if SQLCODE <> 0
+               display "Aucun client ne possede ce numero de compte" line 24 col 1
+               move spaces to NomClient
+           end-if.
+
        gestionClients-SelectionCpte.
+           perform gestionClients-ResoudreClient.
            perform gestionClients-SelectionCpte-Init.
            perform gestionClients-SelectionCpte-Trt until finSelectionCpte = 1.
            perform gestionClients-SelectionCpte-Fin.
 
+      * Recherche LIKE sur un nom partiel, mais resolue a UN SEUL
+      * codeClient avant toute lecture/ecriture de comptes : plusieurs
+      * clients distincts peuvent partager un fragment de nom, et
+      * SuppressionClient/MajClient/EditionReleveCompte ne doivent
+      * jamais agir sur un melange de comptes appartenant a des clients
+      * differents. 0 correspondance -> CodeClientResolu reste a blanc
+      * (cas "client inconnu", propose a la creation). 1 correspondance
+      * -> retenue directement. Plusieurs -> l'operateur choisit dans
+      * la liste affichee par gestionClients-ResoudreClient-Choix.
+       gestionClients-ResoudreClient.
+           move 0 to finResoudreClient.
+           move 0 to NbClientsTrouves.
+           move spaces to CodeClientResolu.
+           exec sql
+             DECLARE curClientsTrouves CURSOR FOR
+               SELECT DISTINCT codeClient, nom, prenom, codePostal, Ville
+               FROM dbo.Client
+               WHERE nom LIKE '%' + RTRIM(:NomClient) + '%'
+               ORDER BY nom, prenom
+           end-exec.
+           exec sql
+             open curClientsTrouves
+           end-exec.
+           perform gestionClients-ResoudreClient-Trt
+               until finResoudreClient = 1.
+           exec sql
+             close curClientsTrouves
+           end-exec.
+           evaluate true
+               when NbClientsTrouves = 0
+                   continue
+               when NbClientsTrouves = 1
+                   move codeClient of ClientsTrouves(1) to CodeClientResolu
+                   move corresponding ClientsTrouves(1) to Client
+               when other
+                   perform gestionClients-ResoudreClient-Choix
+           end-evaluate.
+
+       gestionClients-ResoudreClient-Trt.
+           exec sql
+               FETCH curClientsTrouves into
+               :ClientTrouve.codeClient
+               ,:ClientTrouve.nom
+               ,:ClientTrouve.prenom
+               ,:ClientTrouve.codePostal
+               ,:ClientTrouve.Ville
+           end-exec.
+           if sqlcode = 0 or sqlcode = 1
+               if NbClientsTrouves >= ClientsTrouves-Max
+                   display "ATTENTION : plus de clients trouves que la limite geree :" line 24 col 1
+                   display ClientsTrouves-Max line 24 col 62
+                   move 1 to finResoudreClient
+               else
+                   add 1 to NbClientsTrouves
+                   move corresponding ClientTrouve to ClientsTrouves(NbClientsTrouves)
+               end-if
+           else
+               move 1 to finResoudreClient
+           end-if.
+
+      * Plusieurs clients correspondent au fragment saisi : on les
+      * liste et on force l'operateur a en choisir un avant de
+      * continuer - jamais d'action sur un resultat ambigu.
+       gestionClients-ResoudreClient-Choix.
+           display "Plusieurs clients correspondent a ce nom :" line 9 col 1.
+           perform gestionClients-ResoudreClient-Affiche
+               varying SelectionClientChoix from 1 by 1
+               until SelectionClientChoix > NbClientsTrouves.
+           move 0 to SelectionClientChoix.
+           display "Entrez le numero du client (1 a" line 22 col 1.
+           display NbClientsTrouves line 22 col 34.
+           display ") : " line 22 col 37.
+           accept SelectionClientChoix line 22 col 42 size 2.
+           if SelectionClientChoix > 0 and SelectionClientChoix <= NbClientsTrouves
+               move codeClient of ClientsTrouves(SelectionClientChoix) to CodeClientResolu
+               move corresponding ClientsTrouves(SelectionClientChoix) to Client
+           end-if.
+
+       gestionClients-ResoudreClient-Affiche.
+           add 9 SelectionClientChoix giving LigneAffichageClient.
+           display SelectionClientChoix line LigneAffichageClient col 1.
+           display nom of ClientsTrouves(SelectionClientChoix) line LigneAffichageClient col 4.
+           display prenom of ClientsTrouves(SelectionClientChoix) line LigneAffichageClient col 30.
+           display Ville of ClientsTrouves(SelectionClientChoix) line LigneAffichageClient col 60.
+
+      * Liste des comptes du seul client resolu par
+      * gestionClients-ResoudreClient (CodeClientResolu) : vide si
+      * aucun client ne correspond, ce qui laisse MaxCompte = 0 et
+      * declenche normalement la proposition de creation.
        gestionClients-SelectionCpte-Init.
            MOVE 0 to finSelectionCpte.
            exec sql
@@ -609,23 +1442,21 @@
                ,[cleRib]
                ,[soldeDebiteur]
                ,[soldeCrediteur]
-               ,[nom]
-               ,[prenom]
-               ,[codePostal]
-               ,[Ville]
+               ,[statutCompte]
                FROM [CIGALES].[dbo].[listeCompte]
-               WHERE nom = :NomClient
+               WHERE codeClient = :CodeClientResolu
                ORDER BY codeBanque, codeGuichet, racineCompte, typeCompte
            end-exec.
            exec sql
              open curSelectionCpte
            end-exec.
       * Indice de gestion du tableau des comptes et de la ligne
-      * d'affichage     
+      * d'affichage
            MOVE 0 to IndexCompte.
            MOVE 0 to MaxCompte.
            MOVE 8 to GestClient-NoLigneCompte.
            MOVE 0 to NoLigneEfface.
+           MOVE 0 to EcranCompte-Plein.
 
        gestionClients-SelectionCpte-Trt.
            exec sql
@@ -638,13 +1469,16 @@
                ,:LeCompte.cleRib
                ,:LeCompte.debit
                ,:LeCompte.credit
-               ,:Client.nom
-               ,:Client.prenom
-               ,:Client.codePostal
-               ,:Client.Ville
+               ,:LeCompte.StatutCompte
            end-exec.
            if sqlcode = 0 or sqlcode = 1
-               perform gestionClients-Affichage
+               if IndexCompte >= LesComptes-Max
+                   display "ATTENTION : ce client a plus de comptes que la limite geree :" line 24 col 1
+                   display LesComptes-Max line 24 col 66
+                   move 1 to finSelectionCpte
+               else
+                   perform gestionClients-Affichage
+               end-if
            else
                 move 1 to finSelectionCpte
            end-if.
@@ -656,12 +1490,22 @@
            move AncienCompte of LesComptes(IndexCompte) to NouveauCompte of LesComptes(IndexCompte).
            move LeCompte to LAncienCompte.
 
-      * Affichage des donn�es du client (dans l'ent�te)     
+      * Affichage des donn�es du client (dans l'ent�te)
            if IndexCompte = 1 display M-Donnees-Client.
 
-      * Incr�mentation du num�ro de ligne
-           ADD 1 to GestClient-NoLigneCompte.
-           DISPLAY SLigneClient.
+      * Incr�mentation du num�ro de ligne, si la grille a encore de la
+      * place (lignes 9 a 19) ; au-dela on se contente d'avertir une
+      * fois, le compte restant quand meme charge dans LesComptes pour
+      * MajClient.
+           if GestClient-NoLigneCompte >= 19
+               if EcranCompte-Plein = 0
+                   display "ATTENTION : ce client a plus de comptes que l'ecran n'en affiche" line 20 col 1
+                   move 1 to EcranCompte-Plein
+               end-if
+           else
+               ADD 1 to GestClient-NoLigneCompte
+               DISPLAY SLigneClient
+           end-if.
 
        gestionClients-SelectionCpte-Fin.
            exec sql
@@ -694,19 +1538,514 @@
       * est effectivement affich�e
            evaluate ChoixGestion
                when "O"
-                   move NomClient to nom of Client
+      * Si CodeClientResolu est renseigne, le client existe deja
+      * (dbo.Client sans compte encore rattache) : on garde le nom
+      * resolu par gestionClients-ResoudreClient plutot que d'ecraser
+      * avec le fragment saisi, et MajClient-Init n'inserera pas de
+      * nouvelle ligne dbo.Client en double.
+                   if CodeClientResolu = space
+                       move NomClient to nom of Client
+                   end-if
                    display M-Donnees-Client
                    if MaxCompte = 0 then perform MajClient
                when "M"
                    if MaxCompte > 0 perform MajClient
                when "S"
-                   if MaxCompte > 0 perform SuppressionClient
+                   if MaxCompte > 0
+                       perform SuppressionClient-Confirmer
+                       if ConfirmationSuppression = "O"
+                           perform SuppressionClient
+                       end-if
+                   end-if
            end-evaluate.
 
        MajClient.
+           perform MajClient-Init.
+           perform MajClient-Edition until ChoixEdition = "A" or ChoixEdition = "V".
+           perform MajClient-Fin.
+
+       MajClient-Init.
+           move space to ChoixEdition.
+           if MaxCompte = 0 and CodeClientResolu = space
+               perform MajClient-CreationClient
+           end-if.
+
+      * Saisie de l'entete du nouveau client et creation dans la base
+      * intitule n'est saisi qu'au travers de trtLigne-Controle (import
+      * CSV) : pas de champ dedie sur SGestClient/M-Donnees-Client, donc
+      * on le vide explicitement pour ne pas reprendre la valeur laissee
+      * par un import CSV execute plus tot dans la meme session.
+       MajClient-CreationClient.
+           move spaces to intitule of Client.
+           move NomClient to nom of Client.
+           accept prenom of Client line 5 col 58 size 20.
+           accept codePostal of Client line 6 col 20 size 25.
+           accept Ville of Client line 6 col 58 size 20.
+           display M-Donnees-Client.
+           exec sql
+               select newid() into :Client.codeClient
+           end-exec.
+           exec sql
+               INSERT INTO dbo.Client
+                   (codeClient
+                   ,intitule
+                   ,prenom
+                   ,nom
+                   ,codePostal
+                   ,Ville)
+               VALUES
+                   (:Client.codeClient
+                   ,:Client.intitule
+                   ,:Client.prenom
+                   ,:Client.nom
+                   ,:Client.codePostal
+                   ,:Client.Ville)
+           end-exec.
+           move 0 to IndexCompte.
+           move "CREATION" to AuditOperation.
+           perform AuditTrail-Ecrire.
+
+      * Boucle de la grille d'edition des comptes (ajout / modif /
+      * suppression de ligne / cloture de ligne / modif entete /
+      * annulation / validation)
+       MajClient-Edition.
+           display SGestClientEdition.
+           move space to ChoixEdition.
+           accept ChoixEdition line 23 col 77.
+           evaluate ChoixEdition
+               when "1" perform MajClient-AjoutCompte
+               when "2" perform MajClient-ModifCompte
+               when "3" perform MajClient-SupprCompte
+               when "4" perform MajClient-ModifEntete
+               when "5" perform MajClient-ClotureCompte
+               when "a" move "A" to ChoixEdition
+               when "v" move "V" to ChoixEdition
+           end-evaluate.
+
+       MajClient-AjoutCompte.
+           if MaxCompte >= LesComptes-Max
+               display "Nombre maximum de comptes atteint pour ce client" line 24 col 1
+           else
+               add 1 to MaxCompte
+               move MaxCompte to IndexCompte
+               move space to NouveauCompte(IndexCompte)
+               move space to AncienCompte(IndexCompte)
+               perform MajClient-SaisieCompte
+               move "O" to StatutCompte of NouveauCompte(IndexCompte)
+               add 1 to GestClient-NoLigneCompte
+               display SLigneClient
+               exec sql
+                   INSERT INTO dbo.Compte
+                       (codeBanque
+                       ,codeGuichet
+                       ,racineCompte
+                       ,typeCompte
+                       ,cleRib
+                       ,soldeDebiteur
+                       ,soldeCrediteur
+                       ,codeClient
+                       ,statutCompte)
+                   VALUES
+                       (:CodeBanque of NouveauCompte(IndexCompte)
+                       ,:CodeGuichet of NouveauCompte(IndexCompte)
+                       ,:RacineCompte of NouveauCompte(IndexCompte)
+                       ,:TypeCompte of NouveauCompte(IndexCompte)
+                       ,:CleRIB of NouveauCompte(IndexCompte)
+                       ,:Debit of NouveauCompte(IndexCompte)
+                       ,:Credit of NouveauCompte(IndexCompte)
+                       ,:Client.codeClient
+                       ,'O')
+               end-exec
+      * Synchronise AncienCompte sur la ligne qui vient d'etre inseree :
+      * sans cela ses champs cles restent a espaces et son Debit/Credit
+      * (PIC numerique) reste a espaces, ce qu'AuditTrail-Ecrire va lire
+      * juste apres, et Modif/Suppr/Cloture sur cette meme ligne, plus
+      * loin dans la boucle MajClient-Edition, ne retrouveraient aucune
+      * ligne en base (WHERE sur des cles a espaces).
+               move NouveauCompte(IndexCompte) to AncienCompte(IndexCompte)
+               move "CREATION" to AuditOperation
+               perform AuditTrail-Ecrire
+           end-if.
+
+       MajClient-ModifCompte.
+           move 0 to LigneEdition.
+           display "Numero de ligne a modifier : " line 24 col 1.
+           accept LigneEdition line 24 col 32 size 2.
+           if LigneEdition > 0 and LigneEdition <= MaxCompte
+               move LigneEdition to IndexCompte
+               perform MajClient-SaisieCompte
+               display SLigneClient
+               exec sql
+                   UPDATE dbo.Compte SET
+                       codeBanque = :CodeBanque of NouveauCompte(IndexCompte)
+                       ,codeGuichet = :CodeGuichet of NouveauCompte(IndexCompte)
+                       ,racineCompte = :RacineCompte of NouveauCompte(IndexCompte)
+                       ,typeCompte = :TypeCompte of NouveauCompte(IndexCompte)
+                       ,cleRib = :CleRIB of NouveauCompte(IndexCompte)
+                       ,soldeDebiteur = :Debit of NouveauCompte(IndexCompte)
+                       ,soldeCrediteur = :Credit of NouveauCompte(IndexCompte)
+                   WHERE codeClient = :Client.codeClient
+                       AND codeBanque = :CodeBanque of AncienCompte(IndexCompte)
+                       AND codeGuichet = :CodeGuichet of AncienCompte(IndexCompte)
+                       AND racineCompte = :RacineCompte of AncienCompte(IndexCompte)
+                       AND typeCompte = :TypeCompte of AncienCompte(IndexCompte)
+               end-exec
+               move "MODIF" to AuditOperation
+               perform AuditTrail-Ecrire
+               move NouveauCompte(IndexCompte) to AncienCompte(IndexCompte)
+           end-if.
+
+       MajClient-SupprCompte.
+           move 0 to LigneEdition.
+           display "Numero de ligne a supprimer : " line 24 col 1.
+           accept LigneEdition line 24 col 32 size 2.
+           if LigneEdition > 0 and LigneEdition <= MaxCompte
+               move LigneEdition to IndexCompte
+               exec sql
+                   DELETE FROM dbo.Compte
+                   WHERE codeClient = :Client.codeClient
+                       AND codeBanque = :CodeBanque of AncienCompte(IndexCompte)
+                       AND codeGuichet = :CodeGuichet of AncienCompte(IndexCompte)
+                       AND racineCompte = :RacineCompte of AncienCompte(IndexCompte)
+                       AND typeCompte = :TypeCompte of AncienCompte(IndexCompte)
+               end-exec
+               move "SUPPRESSION" to AuditOperation
+               perform AuditTrail-Ecrire
+               move space to NouveauCompte(IndexCompte)
+               move space to AncienCompte(IndexCompte)
+               display SLigneClient
+           end-if.
+
+      * Cloture d'un compte : on ne le supprime pas, on le marque ferme
+      * (statutCompte = "F"), ce que listeComptes/gestionClients et la
+      * liste des RIB filtrent ou signalent chacun de leur cote.
+       MajClient-ClotureCompte.
+           move 0 to LigneEdition.
+           display "Numero de ligne a cloturer : " line 24 col 1.
+           accept LigneEdition line 24 col 31 size 2.
+           if LigneEdition > 0 and LigneEdition <= MaxCompte
+               move LigneEdition to IndexCompte
+               move "F" to StatutCompte of NouveauCompte(IndexCompte)
+               exec sql
+                   UPDATE dbo.Compte SET statutCompte = 'F'
+                   WHERE codeClient = :Client.codeClient
+                       AND codeBanque = :CodeBanque of AncienCompte(IndexCompte)
+                       AND codeGuichet = :CodeGuichet of AncienCompte(IndexCompte)
+                       AND racineCompte = :RacineCompte of AncienCompte(IndexCompte)
+                       AND typeCompte = :TypeCompte of AncienCompte(IndexCompte)
+               end-exec
+               move "CLOTURE" to AuditOperation
+               perform AuditTrail-Ecrire
+               move StatutCompte of NouveauCompte(IndexCompte) to StatutCompte of AncienCompte(IndexCompte)
+               display SLigneClient
+           end-if.
+
+       MajClient-ModifEntete.
+           accept prenom of Client line 5 col 58 size 20.
+           accept codePostal of Client line 6 col 20 size 25.
+           accept Ville of Client line 6 col 58 size 20.
+           display M-Donnees-Client.
+           exec sql
+               UPDATE dbo.Client SET
+                   prenom = :Client.prenom
+                   ,codePostal = :Client.codePostal
+                   ,Ville = :Client.Ville
+               WHERE codeClient = :Client.codeClient
+           end-exec.
+           move "MODIF-ENTETE" to AuditOperation
+           perform AuditTrail-Ecrire.
+
+      * Trace avant/apres (AncienCompte/NouveauCompte) de l'operation
+      * qui vient d'etre appliquee en base, avec operateur et horodatage.
+       AuditTrail-Ecrire.
+           move spaces to AuditCodeBanque.
+           move spaces to AuditCodeGuichet.
+           move spaces to AuditRacineCompte.
+           move 0 to AuditAncienDebit.
+           move 0 to AuditAncienCredit.
+           move 0 to AuditNouveauDebit.
+           move 0 to AuditNouveauCredit.
+           move spaces to AuditAncienTypeCompte.
+           move spaces to AuditNouveauTypeCompte.
+           move spaces to AuditAncienCleRib.
+           move spaces to AuditNouveauCleRib.
+           move spaces to AuditAncienStatutCompte.
+           move spaces to AuditNouveauStatutCompte.
+           if IndexCompte > 0
+               move CodeBanque of AncienCompte(IndexCompte) to AuditCodeBanque
+               move CodeGuichet of AncienCompte(IndexCompte) to AuditCodeGuichet
+               move RacineCompte of AncienCompte(IndexCompte) to AuditRacineCompte
+               move Debit of AncienCompte(IndexCompte) to AuditAncienDebit
+               move Credit of AncienCompte(IndexCompte) to AuditAncienCredit
+               move Debit of NouveauCompte(IndexCompte) to AuditNouveauDebit
+               move Credit of NouveauCompte(IndexCompte) to AuditNouveauCredit
+               move TypeCompte of AncienCompte(IndexCompte) to AuditAncienTypeCompte
+               move TypeCompte of NouveauCompte(IndexCompte) to AuditNouveauTypeCompte
+               move CleRIB of AncienCompte(IndexCompte) to AuditAncienCleRib
+               move CleRIB of NouveauCompte(IndexCompte) to AuditNouveauCleRib
+               move StatutCompte of AncienCompte(IndexCompte) to AuditAncienStatutCompte
+               move StatutCompte of NouveauCompte(IndexCompte) to AuditNouveauStatutCompte
+           end-if.
+           accept AuditDateHeure from date.
+           accept AuditHeure from time.
+           exec sql
+               INSERT INTO dbo.AuditClientCompte
+                   (codeClient
+                   ,codeBanque
+                   ,codeGuichet
+                   ,racineCompte
+                   ,ancienDebit
+                   ,ancienCredit
+                   ,nouveauDebit
+                   ,nouveauCredit
+                   ,ancienTypeCompte
+                   ,nouveauTypeCompte
+                   ,ancienCleRib
+                   ,nouveauCleRib
+                   ,ancienStatutCompte
+                   ,nouveauStatutCompte
+                   ,operation
+                   ,operateur
+                   ,dateOperation
+                   ,heureOperation)
+               VALUES
+                   (:Client.codeClient
+                   ,:AuditCodeBanque
+                   ,:AuditCodeGuichet
+                   ,:AuditRacineCompte
+                   ,:AuditAncienDebit
+                   ,:AuditAncienCredit
+                   ,:AuditNouveauDebit
+                   ,:AuditNouveauCredit
+                   ,:AuditAncienTypeCompte
+                   ,:AuditNouveauTypeCompte
+                   ,:AuditAncienCleRib
+                   ,:AuditNouveauCleRib
+                   ,:AuditAncienStatutCompte
+                   ,:AuditNouveauStatutCompte
+                   ,:AuditOperation
+                   ,:AuditOperateur
+                   ,:AuditDateHeure
+                   ,:AuditHeure)
+           end-exec.
+
+      * Saisie au clavier des zones d'un compte, ligne courante IndexCompte
+       MajClient-SaisieCompte.
+           display "Code banque .. : " line 24 col 1.
+           accept CodeBanque of NouveauCompte(IndexCompte) line 24 col 20 size 5.
+           display "Code guichet . : " line 24 col 40.
+           accept CodeGuichet of NouveauCompte(IndexCompte) line 24 col 60 size 5.
+           exec sql
+               select nom into :NomBanque of NouveauCompte(IndexCompte)
+               from Banque where codeBanque = :CodeBanque of NouveauCompte(IndexCompte)
+           end-exec.
+           display "Racine compte  : " line 25 col 1.
+           accept RacineCompte of NouveauCompte(IndexCompte) line 25 col 20 size 9.
+           display "Type compte .. : " line 25 col 40.
+           accept TypeCompte of NouveauCompte(IndexCompte) line 25 col 60 size 2.
+           display "Cle RIB ...... : " line 26 col 1.
+           accept CleRIB of NouveauCompte(IndexCompte) line 26 col 20 size 2.
+           display "Debit ........ : " line 26 col 40.
+           move 0 to SaisieMontant.
+           accept SaisieMontant line 26 col 60 size 9.
+           move SaisieMontant to Debit of NouveauCompte(IndexCompte).
+           display "Credit ....... : " line 27 col 1.
+           move 0 to SaisieMontant.
+           accept SaisieMontant line 27 col 20 size 9.
+           move SaisieMontant to Credit of NouveauCompte(IndexCompte).
+
+       MajClient-Fin.
            continue.
 
+      * Confirmation avant suppression irreversible du client : on
+      * n'enchaine sur SuppressionClient que si l'operateur a repondu
+      * [O]ui a SgestionClientSuppression.
+       SuppressionClient-Confirmer.
+           display SgestionClientSuppression.
+           move "N" to ConfirmationSuppression.
+           accept ConfirmationSuppression line 1 col 62.
+           if ConfirmationSuppression = "o"
+               move "O" to ConfirmationSuppression
+           end-if.
+           move 1 to NoLigneEfface.
+           display SgestionClientLineOneClear.
+
+      * Suppression du client et de tous les comptes charges dans
+      * LesComptes lors de la selection (voir gestionClients-Affichage)
        SuppressionClient.
-           continue.
+           perform SuppressionClient-Compte
+               varying IndexCompte from 1 by 1 until IndexCompte > MaxCompte.
+           exec sql
+               DELETE FROM dbo.Client WHERE codeClient = :Client.codeClient
+           end-exec.
+
+       SuppressionClient-Compte.
+           exec sql
+               DELETE FROM dbo.Compte
+               WHERE codeClient = :Client.codeClient
+                   AND codeBanque = :CodeBanque of AncienCompte(IndexCompte)
+                   AND codeGuichet = :CodeGuichet of AncienCompte(IndexCompte)
+                   AND racineCompte = :RacineCompte of AncienCompte(IndexCompte)
+                   AND typeCompte = :TypeCompte of AncienCompte(IndexCompte)
+           end-exec.
+           move "SUPPRESSION" to AuditOperation.
+           perform AuditTrail-Ecrire.
+
+      **********************************
+      * Edition du releve de compte client (menu option 6)
+      **********************************
+      * Reprend la recherche/selection client existante (gestionClients-
+      * SelectionCpte-Init/-Trt, qui remplit LesComptes comme pour la
+      * grille de gestionClients) au lieu d'une recherche independante,
+      * puis imprime un releve pour les comptes ainsi selectionnes -
+      * cle RIB et date du jour incluses.
+       EditionReleveCompte.
+           move spaces to NomClient.
+           display "Nom du client (ou fragment) : " line 1 col 1.
+           accept NomClient line 1 col 32 size 30.
+      * Resolu a un seul codeClient (gestionClients-ResoudreClient) avant
+      * d'imprimer quoi que ce soit : un releve qui melangerait les
+      * comptes de deux clients homonymes n'est pas envisageable pour
+      * un document remis/poste au client.
+           perform gestionClients-ResoudreClient.
+           if CodeClientResolu = space
+               display "Aucun client ne correspond a ce nom, releve annule" line 24 col 1
+           else
+               perform gestionClients-SelectionCpte-Init
+               perform gestionClients-SelectionCpte-Trt until finSelectionCpte = 1
+               exec sql
+                   CLOSE curSelectionCpte
+               end-exec
+               perform EditionReleveCompte-ini
+               perform EditionReleveCompte-trt
+                   varying IndexCompte from 1 by 1 until IndexCompte > MaxCompte
+               perform EditionReleveCompte-fin
+           end-if.
+
+       EditionReleveCompte-ini.
+           open output FichierReleve.
+           move 0 to TotalDebitReleve.
+           move 0 to TotalCreditReleve.
+           move spaces to LigneReleve.
+           string
+               "RELEVE DE COMPTE - CLIENT : " delimited by size
+               nom of Client delimited by size
+               " " delimited by size
+               prenom of Client delimited by size
+               into LigneReleve
+           end-string.
+           write EnrFichierReleve from LigneReleve.
+           move spaces to LigneReleve.
+           string
+               "Edite le : " delimited by size
+               Jour of DateSysteme delimited by size
+               "/" delimited by size
+               Mois of DateSysteme delimited by size
+               "/20" delimited by size
+               Annee of DateSysteme delimited by size
+               into LigneReleve
+           end-string.
+           write EnrFichierReleve from LigneReleve.
+           move spaces to LigneReleve.
+           write EnrFichierReleve from LigneReleve.
+           move "Banque | Guichet | Compte | Type | Cle RIB | Debit | Credit" to LigneReleve.
+           write EnrFichierReleve from LigneReleve.
+
+       EditionReleveCompte-trt.
+           add debit of AncienCompte(IndexCompte) to TotalDebitReleve.
+           add credit of AncienCompte(IndexCompte) to TotalCreditReleve.
+           move debit of AncienCompte(IndexCompte) to StrLigneDebitReleve.
+           move credit of AncienCompte(IndexCompte) to StrLigneCreditReleve.
+           move spaces to LigneReleve.
+           string
+               NomBanque of AncienCompte(IndexCompte) delimited by size
+               " | " delimited by size
+               CodeGuichet of AncienCompte(IndexCompte) delimited by size
+               " | " delimited by size
+               RacineCompte of AncienCompte(IndexCompte) delimited by size
+               " | " delimited by size
+               TypeCompte of AncienCompte(IndexCompte) delimited by size
+               " | " delimited by size
+               CleRIB of AncienCompte(IndexCompte) delimited by size
+               " | " delimited by size
+               StrLigneDebitReleve delimited by size
+               " | " delimited by size
+               StrLigneCreditReleve delimited by size
+               into LigneReleve
+           end-string.
+           write EnrFichierReleve from LigneReleve.
+
+       EditionReleveCompte-fin.
+           move TotalDebitReleve to StrTotalDebitReleve.
+           move TotalCreditReleve to StrTotalCreditReleve.
+           move spaces to LigneReleve.
+           write EnrFichierReleve from LigneReleve.
+           move spaces to LigneReleve.
+           string
+               "TOTAL GENERAL | " delimited by size
+               StrTotalDebitReleve delimited by size
+               " | " delimited by size
+               StrTotalCreditReleve delimited by size
+               into LigneReleve
+           end-string.
+           write EnrFichierReleve from LigneReleve.
+           close FichierReleve.
+           display "Releve de compte genere." line 24 col 1.
+           display "Appuyez sur une touche pour continuer..." line 23 col 1.
+           accept choix line 23 col 60.
+
+      **********************************
+      * Gestion du referentiel Banque (menu option 7)
+      **********************************
+       GestionBanques.
+           move space to ChoixGestionBanque.
+           perform GestionBanques-Trt until ChoixGestionBanque = "Q".
+
+       GestionBanques-Trt.
+           perform listeBanques-Filtre.
+           perform listeBanques-ini.
+           perform listeBanques-trt until listeBanque-EOF = 1.
+           perform listeBanques-fin.
+           display "Action [A]jout / [M]odif / [S]uppression / [Q]uitter : " line 1 col 1.
+           accept ChoixGestionBanque line 1 col 58.
+           if ChoixGestionBanque = "a" move "A" to ChoixGestionBanque end-if.
+           if ChoixGestionBanque = "m" move "M" to ChoixGestionBanque end-if.
+           if ChoixGestionBanque = "s" move "S" to ChoixGestionBanque end-if.
+           if ChoixGestionBanque = "q" move "Q" to ChoixGestionBanque end-if.
+           evaluate ChoixGestionBanque
+               when "A" perform GestionBanques-Ajout
+               when "M" perform GestionBanques-Modif
+               when "S" perform GestionBanques-Suppression
+           end-evaluate.
+
+       GestionBanques-Ajout.
+           move spaces to Banque.
+           display "Code banque (5) .......... : " line 1 col 1.
+           accept codeBanque of Banque line 1 col 31 size 5.
+           display "Nom de la banque ......... : " line 2 col 1.
+           accept nom of Banque line 2 col 31 size 30.
+           exec sql
+               INSERT INTO dbo.Banque (codeBanque, nomBanque)
+               VALUES (:Banque.codeBanque, :Banque.nom)
+           end-exec.
+
+       GestionBanques-Modif.
+           move spaces to Banque.
+           display "Code banque a modifier ... : " line 1 col 1.
+           accept codeBanque of Banque line 1 col 31 size 5.
+           display "Nouveau nom de la banque . : " line 2 col 1.
+           accept nom of Banque line 2 col 31 size 30.
+           exec sql
+               UPDATE dbo.Banque SET nomBanque = :Banque.nom
+               WHERE codeBanque = :Banque.codeBanque
+           end-exec.
+
+       GestionBanques-Suppression.
+           move spaces to Banque.
+           display "Code banque a supprimer .. : " line 1 col 1.
+           accept codeBanque of Banque line 1 col 31 size 5.
+           exec sql
+               DELETE FROM dbo.Banque WHERE codeBanque = :Banque.codeBanque
+           end-exec.
 
-       end program GestionBanque. 
+       end program GestionBanque.
