@@ -1,6 +1,11 @@
        program-id. ImportationFichier as "MyFirstCobol.ImportationFichier".
        author. vous-même.
       *Object. Mouvement des comptes clients.
+      *Objet. Rapprochement du fichier clients (F-Client) avec la
+      * base (dbo.Client / dbo.Compte) : signale les clients presents
+      * dans le fichier mais absents de la base (a creer), ceux dont
+      * l'intitule/le nom/le prenom different (a mettre a jour), et
+      * les clients presents en base mais absents du fichier (orphelins).
        date-written. 01/01/1200.
        security. secret-defense.
 
@@ -14,30 +19,282 @@
        select F-Client
           assign to "/donnees/voitures"
           organization indexed
-          access random
-          record key codeClient.
+          access dynamic
+          record key codeClient
+          file status is F-Client-Status.
+       select FichierEcart
+          assign to CheminFichierEcart
+          organization is line sequential
+          access sequential
+          file status is FichierEcart-Status.
+       select FichierConfig
+          assign to "GestionBanque.cfg"
+          organization is line sequential
+          file status is ConfigStatus.
 
        data division.
        file section.
        fd F-Client.
        01 ENR-Client.
-          02 codeClient pic X(10).
+          02 codeClient pic X(36).
           02 intitule pic X(10).
           02 prenom pic X(50).
           02 nom pic X(50).
+
+       fd FichierEcart record varying from 0 to 255.
+       01 EnrFichierEcart pic x(255).
+       fd FichierConfig record varying from 0 to 255.
+       01 EnrFichierConfig pic x(255).
+
        working-storage section.
        77 reponse pic x.
-    
+       77 F-Client-Status pic 99 value 0.
+       77 FichierEcart-Status pic 99 value 0.
+      * FichierEcart-Status reflete le dernier I/O, pas l'etat
+      * ouvert/ferme du fichier (cf. FichierRIB-Ouvert dans
+      * GestionBanque.cbl) : sans ce drapeau une seule WRITE en erreur
+      * en cours de route saute le pied de page/les orphelins et laisse
+      * le fichier ouvert.
+       77 FichierEcart-Ouvert pic 9 value 0.
+      * Chemin de secours si GestionBanque.cfg ne porte pas de cle
+      * ECART (cf. Configuration-AnalyseLigne) - un nom de fichier
+      * relatif au poste courant, pas un chemin de poste particulier.
+       77 CheminFichierEcart pic X(200) value "Ecarts.txt".
+       77 CNXDB string.
+       77 CheminServeurBase pic X(80) value "SRF-EN2-07\SQLEXPRESS".
+       77 CheminNomBase pic X(30) value "Cigales".
+       77 FinFichier pic 9 value 0.
+       77 LigneEcart pic X(255) value spaces.
+       77 NbAjouts pic 9(7) value 0.
+       77 NbModifs pic 9(7) value 0.
+       77 NbOrphelins pic 9(7) value 0.
+       77 NbLus pic 9(7) value 0.
+       77 ConfigStatus pic 99 value 0.
+       77 ConfigCle pic X(20).
+       77 ConfigValeur pic X(200).
+
+       01 Client-Base.
+           10 intitule SQL char(10).
+           10 prenom SQL char(50).
+           10 nom SQL char(50).
+       77 CodeClientBase SQL char(36).
+       77 OrphelinEOF pic 9 value 0.
+           exec sql
+               include SQLCA
+           end-exec.
+           exec sql
+               include SQLDA
+           end-exec.
+
        procedure division.
        principal section.
        LireFichier.
+           perform LireFichier-int.
+           perform LireFichier-trt until FinFichier = 1.
+           perform LireFichier-fin.
 
        LireFichier-int.
-           open i-o F-Client.
+           perform Configuration-Lire.
+           perform Connexion-Base.
+           open input F-Client.
+           if F-Client-Status <> "00"
+               display "Impossible d'ouvrir le fichier des clients, status " F-Client-Status
+               move 1 to FinFichier
+           else
+               open output FichierEcart
+               if FichierEcart-Status <> "00"
+                   display "Impossible d'ouvrir le fichier des ecarts, status " FichierEcart-Status
+                   move 1 to FinFichier
+               else
+                   move 1 to FichierEcart-Ouvert
+                   perform EnTeteEcart
+                   move spaces to codeClient
+                   start F-Client key is greater than codeClient
+                   if F-Client-Status <> "00"
+                       move 1 to FinFichier
+                   end-if
+               end-if
+           end-if.
+
+      * Memes cles SERVEUR/BASE que GestionBanque.cfg (menu-init-Configuration
+      * de GestionBanque.cbl) : on reprend le meme fichier pour se connecter
+      * a la meme base plutot que de dupliquer la chaine en dur.
+       Configuration-Lire.
+           open input FichierConfig.
+           if ConfigStatus = 0
+               perform Configuration-LireLigne until ConfigStatus <> 0
+               close FichierConfig
+           end-if.
+       Configuration-LireLigne.
+           read FichierConfig
+               at end move 10 to ConfigStatus
+               not at end perform Configuration-AnalyseLigne
+           end-read.
+       Configuration-AnalyseLigne.
+           move spaces to ConfigCle.
+           move spaces to ConfigValeur.
+           unstring EnrFichierConfig delimited by "="
+               into ConfigCle ConfigValeur
+           end-unstring.
+           evaluate ConfigCle
+               when "ECART" move ConfigValeur to CheminFichierEcart
+               when "SERVEUR" move ConfigValeur to CheminServeurBase
+               when "BASE" move ConfigValeur to CheminNomBase
+           end-evaluate.
+
+       Connexion-Base.
+           string
+               "Trusted_Connection=yes;Database=" delimited by size
+               CheminNomBase delimited by space
+               ";server=" delimited by size
+               CheminServeurBase delimited by space
+               ";factory=System.Data.SqlClient;" delimited by size
+               into CNXDB
+           end-string.
+           exec sql
+               Connect using :CNXDB
+           end-exec.
+           exec sql
+               set autocommit on
+           end-exec.
+
        LireFichier-trt.
-       LireFichier-fin.
+           read F-Client next record
+               at end
+                   move 1 to FinFichier
+               not at end
+                   add 1 to NbLus
+                   perform LireFichier-Rapprocher
+           end-read.
 
+      * Compare l'enregistrement du fichier avec la ligne correspondante
+      * de dbo.Client : absente -> ajout, presente mais differente ->
+      * modification, sinon rien a signaler.
+       LireFichier-Rapprocher.
+           move spaces to Client-Base.
+           exec sql
+               SELECT intitule, prenom, nom INTO
+                   :Client-Base.intitule, :Client-Base.prenom, :Client-Base.nom
+               FROM dbo.Client
+               WHERE codeClient = :ENR-Client.codeClient
+           end-exec.
+           evaluate SQLCODE
+               when 100
+               when 101
+                   move "AJOUT" to LigneEcart(1:5)
+                   add 1 to NbAjouts
+                   perform LireFichier-EcrireLigne
+               when 0
+                   if intitule of Client-Base <> intitule of ENR-Client
+                       or prenom of Client-Base <> prenom of ENR-Client
+                       or nom of Client-Base <> nom of ENR-Client
+                       move "MODIF" to LigneEcart(1:5)
+                       add 1 to NbModifs
+                       perform LireFichier-EcrireLigne
+                   end-if
+           end-evaluate.
+
+       LireFichier-EcrireLigne.
+           string
+               LigneEcart(1:5) delimited by size
+               " | " delimited by size
+               codeClient of ENR-Client delimited by size
+               " | " delimited by size
+               intitule of ENR-Client delimited by size
+               " | " delimited by size
+               prenom of ENR-Client delimited by size
+               " | " delimited by size
+               nom of ENR-Client delimited by size
+               into LigneEcart
+           end-string.
+           write EnrFichierEcart from LigneEcart.
+           if FichierEcart-Status <> "00"
+               display "Erreur a l'ecriture du fichier des ecarts, status " FichierEcart-Status
+               move 1 to FinFichier
+           end-if.
+           move spaces to LigneEcart.
+
+       EnTeteEcart.
+           move "RAPPROCHEMENT FICHIER CLIENTS / BASE" to LigneEcart.
+           write EnrFichierEcart from LigneEcart.
+           move spaces to LigneEcart.
+           write EnrFichierEcart from LigneEcart.
+           move "Type  | Code client | Intitule | Prenom | Nom" to LigneEcart.
+           write EnrFichierEcart from LigneEcart.
+           move spaces to LigneEcart.
+
+      * Les clients presents en base mais absents du fichier sont des
+      * orphelins : on les signale sans les modifier (le fichier n'est
+      * pas forcement exhaustif).
+       LireFichier-fin.
+           if FichierEcart-Ouvert = 1
+               perform LireFichier-Orphelins
+               move spaces to LigneEcart
+               write EnrFichierEcart from LigneEcart
+               string
+                   "Lus : " delimited by size
+                   NbLus delimited by size
+                   "  Ajouts : " delimited by size
+                   NbAjouts delimited by size
+                   "  Modifs : " delimited by size
+                   NbModifs delimited by size
+                   "  Orphelins : " delimited by size
+                   NbOrphelins delimited by size
+                   into LigneEcart
+               end-string
+               write EnrFichierEcart from LigneEcart
+               close FichierEcart
+               move 0 to FichierEcart-Ouvert
+           end-if.
+           if F-Client-Status = "00"
+               close F-Client
+           end-if.
+           display "Rapprochement termine. Lus=" NbLus
+               " Ajouts=" NbAjouts " Modifs=" NbModifs " Orphelins=" NbOrphelins.
            accept reponse.
            stop run.
+
+      * Parcourt tous les clients de la base et verifie, par lecture
+      * directe sur la cle, que chacun existe bien dans le fichier.
+       LireFichier-Orphelins.
+           move 0 to OrphelinEOF.
+           exec sql
+               DECLARE curOrphelins CURSOR FOR
+                   SELECT codeClient FROM dbo.Client ORDER BY codeClient
+           end-exec.
+           exec sql
+               OPEN curOrphelins
+           end-exec.
+           perform LireFichier-Orphelins-Ligne until OrphelinEOF = 1.
+           exec sql
+               CLOSE curOrphelins
+           end-exec.
+
+       LireFichier-Orphelins-Ligne.
+           exec sql
+               FETCH curOrphelins into :CodeClientBase
+           end-exec.
+           if SQLCODE = 100 or SQLCODE = 101
+               move 1 to OrphelinEOF
+           else
+               move CodeClientBase to codeClient
+               read F-Client
+                   invalid key
+                       move "ORPHELIN" to LigneEcart(1:8)
+                       add 1 to NbOrphelins
+                       string
+                           LigneEcart(1:8) delimited by size
+                           " | " delimited by size
+                           CodeClientBase delimited by size
+                           into LigneEcart
+                       end-string
+                       write EnrFichierEcart from LigneEcart
+                       if FichierEcart-Status <> "00"
+                           display "Erreur a l'ecriture du fichier des ecarts, status " FichierEcart-Status
+                           move 1 to OrphelinEOF
+                       end-if
+                       move spaces to LigneEcart
+               end-read
+           end-if.
+
        end program ImportationFichier.
-       
\ No newline at end of file
